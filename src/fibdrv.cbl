@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBDRV.
+      *>--------------------------------------------------------------
+      *> Batch entry point for the nightly JCL (request 008).  Reads
+      *> the EXEC-statement PARM the z/OS loader delivers as this
+      *> program's own first LINKAGE parameter (a 2-byte binary length
+      *> followed by the text, e.g. PARM='25,PAYROLL1'), and - if one
+      *> was supplied - builds a FIB-REQUEST from it and CALLs FIB
+      *> with it so the PARM actually reaches FIB's LINKAGE SECTION
+      *> instead of being silently discarded.  With no PARM (or an
+      *> empty one), CALLs FIB with nothing USING so FIB falls back to
+      *> its own parm-file/default logic (request 000).  Either way,
+      *> FIB sets the RETURN-CODE special register itself, so it
+      *> propagates back to the job step without FIBDRV touching it.
+      *>--------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY FIBSVC.
+       01  WS-PARM-TEXT                PIC X(100) VALUE SPACES.
+       01  WS-PARM-N-TEXT              PIC X(10) VALUE SPACES.
+       01  WS-PARM-PRESENT-SW          PIC X VALUE "N".
+           88  WS-PARM-PRESENT                   VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN-LINE.
+           PERFORM PARSE-PARM
+           IF WS-PARM-PRESENT
+               CALL "FIB" USING FIB-REQUEST FIB-RESPONSE
+           ELSE
+               CALL "FIB"
+           END-IF
+           GOBACK.
+
+      *>     request 000/007 - the PARM is N, optionally followed by
+      *>     the requesting job/user after a comma, same convention
+      *>     FIB's own PARSE-COMMAND-LINE uses for a PARM delivered
+      *>     via Unix argv.
+       PARSE-PARM.
+           IF LS-PARM-LEN > 0
+               MOVE SPACES TO WS-PARM-TEXT FIB-REQUEST
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-PARM-TEXT
+               UNSTRING WS-PARM-TEXT DELIMITED BY ","
+                   INTO WS-PARM-N-TEXT FIB-REQ-REQUESTOR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-PARM-N-TEXT) TO FIB-REQ-N
+               MOVE "Y" TO WS-PARM-PRESENT-SW
+           END-IF.
