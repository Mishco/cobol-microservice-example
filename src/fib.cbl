@@ -1,21 +1,446 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FIB.
-DATA DIVISION.
-FILE SECTION. 
-WORKING-STORAGE SECTION.
-01     N0          BINARY-C-LONG VALUE 0.
-01     N1          BINARY-C-LONG VALUE 1.
-01     SWAP        BINARY-C-LONG VALUE 1.
-01     RESULT      PIC Z(20)9.
-01     I           BINARY-C-LONG VALUE 0.
-01     I-MAX       BINARY-C-LONG VALUE 0.
-01     LARGEST-N   BINARY-C-LONG VALUE 92.
-
-PROCEDURE DIVISION.
-*>     this is where the labels get called
-       PERFORM MAIN
-       PERFORM ENDFIB 
-       GOBACK.
-    
-*>     this accepts input and determines the output    
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIB.
+      *>--------------------------------------------------------------
+      *> Computes the Fibonacci sequence from 0 up to a requested
+      *> index N.  Runnable as a standalone batch step (N supplied by
+      *> a PARM, a one-record parameter file, or a compiled-in
+      *> default) or CALLed as a subprogram (N supplied by the caller
+      *> via the FIB-REQUEST/FIB-RESPONSE linkage - see FIBSVC copy).
+      *>--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-PARM-FILE ASSIGN TO "FIBPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT FIB-OUTPUT-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT FIB-REPORT-FILE ASSIGN TO "FIBRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT FIB-CHECKPOINT-FILE ASSIGN TO "FIBCKPT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT FIB-AUDIT-LOG ASSIGN TO "FIBAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIB-PARM-FILE.
+       01  FIB-PARM-RECORD.
+           05  PARM-N                  PIC 9(4).
+           05  FILLER                  PIC X(1).
+           05  PARM-REQUESTOR          PIC X(8).
+
+       FD  FIB-OUTPUT-FILE.
+       01  FIB-OUTPUT-RECORD.
+           05  FO-N                    PIC Z(20)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FO-VALUE                PIC Z(20)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FO-LARGEST-N            PIC Z(20)9.
+
+       FD  FIB-REPORT-FILE.
+       01  FIB-REPORT-RECORD           PIC X(80).
+
+       FD  FIB-CHECKPOINT-FILE.
+       01  FIB-CHECKPOINT-RECORD.
+           05  CP-I                    PIC 9(4).
+           05  CP-N0                   PIC 9(19).
+           05  CP-N1                   PIC 9(19).
+           05  CP-SWAP                 PIC 9(19).
+           05  CP-EXPECTED-N1          PIC 9(19).
+           05  CP-PAGE-COUNT           PIC 9(4).
+
+       FD  FIB-AUDIT-LOG.
+       01  FIB-AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC X(8).
+           05  AUD-RUN-TIME            PIC X(6).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-REQUESTOR           PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-REQUESTED-N         PIC 9(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-FINAL-RESULT        PIC Z(20)9.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-RETURN-CODE         PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01     N0          BINARY-C-LONG VALUE 0.
+       01     N1          BINARY-C-LONG VALUE 1.
+       01     SWAP        BINARY-C-LONG VALUE 1.
+       01     RESULT      PIC Z(20)9.
+       01     I           BINARY-C-LONG VALUE 0.
+       01     I-MAX       BINARY-C-LONG VALUE 0.
+       01     LARGEST-N   BINARY-C-LONG VALUE 92.
+
+      *> ---- runtime-parameter resolution (request 000) -------------
+       01  WS-DEFAULT-N                BINARY-C-LONG VALUE 10.
+       01  WS-N-SOURCE                 PIC X(8) VALUE SPACES.
+       01  WS-COMMAND-LINE             PIC X(20) VALUE SPACES.
+       01  WS-PARM-N-TEXT               PIC X(10) VALUE SPACES.
+       01  WS-PARM-REQUESTOR-TEXT       PIC X(10) VALUE SPACES.
+       01  WS-PARM-STATUS              PIC X(2) VALUE SPACES.
+
+      *> ---- file status codes ---------------------------------------
+       01  WS-OUTPUT-STATUS            PIC X(2) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(2) VALUE SPACES.
+       01  WS-CKPT-STATUS              PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC X(2) VALUE SPACES.
+
+      *> ---- return code / error handling (request 002) --------------
+       01  WS-RETURN-CODE              PIC 9(2) VALUE 0.
+
+      *> ---- reconciliation check (request 006) -----------------------
+       01  WS-EXPECTED-N1              BINARY-C-LONG VALUE 0.
+       01  WS-RECON-READY-SW           PIC X VALUE "N".
+           88  WS-RECON-READY                   VALUE "Y".
+       01  WS-RECON-ERROR-SW           PIC X VALUE "N".
+           88  WS-RECON-FAILED                  VALUE "Y".
+
+      *> ---- checkpoint / restart (request 004) ------------------------
+       01  WS-CHECKPOINT-INTERVAL      BINARY-C-LONG VALUE 1.
+       01  WS-RESTART-SW               PIC X VALUE "N".
+           88  WS-RESTARTED                     VALUE "Y".
+
+      *> ---- report pagination (request 005) ---------------------------
+       01  WS-RPT-LINE-COUNT           BINARY-C-LONG VALUE 0.
+       01  WS-RPT-LINES-PER-PAGE       BINARY-C-LONG VALUE 55.
+       01  WS-RPT-PAGE-COUNT           BINARY-C-LONG VALUE 0.
+
+      *> ---- audit log (request 007) ------------------------------------
+       01  WS-RUN-DATE                 PIC X(8) VALUE SPACES.
+       01  WS-RUN-TIME                 PIC X(6) VALUE SPACES.
+       01  WS-REQUESTOR-ID             PIC X(8) VALUE SPACES.
+
+           COPY FIBRPT.
+
+       LINKAGE SECTION.
+           COPY FIBSVC.
+
+      *>     both FIB-REQUEST and FIB-RESPONSE are OPTIONAL: a
+      *>     sibling batch program CALLs FIB with both supplied
+      *>     (see FIBSVC), while a standalone batch run (JCL step
+      *>     via FIBDRV) CALLs FIB with neither, and N is resolved
+      *>     from the PARM/parm file/default instead.
+       PROCEDURE DIVISION USING OPTIONAL FIB-REQUEST
+               OPTIONAL FIB-RESPONSE.
+      *>     this is where the labels get called
+           PERFORM MAIN
+           PERFORM ENDFIB
+           GOBACK.
+
+      *>     this accepts input and determines the output
+       MAIN.
+           PERFORM INITIALIZE-RUN
+           PERFORM RESOLVE-REQUESTED-N
+           PERFORM VALIDATE-REQUESTED-N
+           IF WS-RETURN-CODE = 0
+      *>     a restart has to be detected before the output/report
+      *>     files are opened, since a restart needs EXTEND (keep the
+      *>     pre-restart records) and a fresh run needs OUTPUT (start
+      *>     clean) - OPEN-RUN-FILES can't make that call correctly
+      *>     unless RESTORE-CHECKPOINT has already run.
+               PERFORM RESTORE-CHECKPOINT
+               PERFORM OPEN-RUN-FILES
+      *>     CLOSE-RUN-FILES runs even if OPEN-RUN-FILES only got one
+      *>     of the two files open (RC=24) - CLOSE on a file that was
+      *>     never successfully opened just sets file status 42 and is
+      *>     otherwise harmless, but leaving the one that DID open
+      *>     open would wedge it (file status 41, "already open") for
+      *>     every later CALL "FIB" in this run unit (request 003/009).
+               IF WS-RETURN-CODE = 0
+                   PERFORM COMPUTE-FIBONACCI-LOOP
+                       UNTIL I > I-MAX OR WS-RECON-FAILED
+                   IF NOT WS-RECON-FAILED
+                       PERFORM CLEAR-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM CLOSE-RUN-FILES
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM SET-RESPONSE.
+
+      *>     FIB is CALLable repeatedly within one run unit (request
+      *>     003/009), and WORKING-STORAGE is only re-initialized to
+      *>     its VALUE clauses at program load, not on each CALL - so
+      *>     every per-invocation flag has to be reset here or a
+      *>     result from a prior call leaks into the next one.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE "BATCH" TO WS-REQUESTOR-ID
+           MOVE 0 TO WS-RETURN-CODE
+           MOVE 0 TO RESULT
+           MOVE 0 TO WS-EXPECTED-N1
+           MOVE "N" TO WS-RECON-READY-SW
+           MOVE "N" TO WS-RECON-ERROR-SW
+           MOVE "N" TO WS-RESTART-SW.
+
+      *>     request 000/003/007 - N (and optionally the requesting
+      *>     job/user, comma-separated after N) comes from the
+      *>     caller's linkage if one was supplied, else a PARM, else
+      *>     the parm file, else the compiled-in default.
+       RESOLVE-REQUESTED-N.
+           IF ADDRESS OF FIB-REQUEST NOT = NULL
+               MOVE FIB-REQ-N TO I-MAX
+               MOVE "LINKAGE" TO WS-N-SOURCE
+               IF FIB-REQ-REQUESTOR NOT = SPACES
+                   MOVE FIB-REQ-REQUESTOR TO WS-REQUESTOR-ID
+               END-IF
+           ELSE
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+               IF WS-COMMAND-LINE NOT = SPACES
+                   PERFORM PARSE-COMMAND-LINE
+                   MOVE "PARM" TO WS-N-SOURCE
+               ELSE
+                   PERFORM READ-PARM-FILE
+                   IF WS-PARM-STATUS = "00"
+                       MOVE PARM-N TO I-MAX
+                       IF PARM-REQUESTOR NOT = SPACES
+                           MOVE PARM-REQUESTOR TO WS-REQUESTOR-ID
+                       END-IF
+                       MOVE "PARMFILE" TO WS-N-SOURCE
+                   ELSE
+                       MOVE WS-DEFAULT-N TO I-MAX
+                       MOVE "DEFAULT" TO WS-N-SOURCE
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY "FIB: REQUESTED N=" I-MAX " SOURCE=" WS-N-SOURCE.
+
+       PARSE-COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ","
+               INTO WS-PARM-N-TEXT WS-PARM-REQUESTOR-TEXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-PARM-N-TEXT) TO I-MAX
+           IF WS-PARM-REQUESTOR-TEXT NOT = SPACES
+               MOVE WS-PARM-REQUESTOR-TEXT TO WS-REQUESTOR-ID
+           END-IF.
+
+       READ-PARM-FILE.
+           OPEN INPUT FIB-PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ FIB-PARM-FILE
+               CLOSE FIB-PARM-FILE
+           END-IF.
+
+      *>     request 002 - guard against running past LARGEST-N, the
+      *>     point at which BINARY-C-LONG N0/N1 overflow.
+       VALIDATE-REQUESTED-N.
+           IF I-MAX > LARGEST-N OR I-MAX < 0
+               DISPLAY "FIB: N EXCEEDS SUPPORTED RANGE (MAX "
+                   LARGEST-N ") - REQUESTED " I-MAX
+               MOVE 16 TO WS-RETURN-CODE
+           END-IF.
+
+      *>     a restart must EXTEND the output/report files so the
+      *>     pre-restart records survive; a fresh run opens OUTPUT so
+      *>     a prior run's leftovers don't bleed into this one.
+       OPEN-RUN-FILES.
+           IF WS-RESTARTED
+               OPEN EXTEND FIB-OUTPUT-FILE
+               IF WS-OUTPUT-STATUS NOT = "00"
+                   OPEN OUTPUT FIB-OUTPUT-FILE
+               END-IF
+               OPEN EXTEND FIB-REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   OPEN OUTPUT FIB-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FIB-OUTPUT-FILE
+               OPEN OUTPUT FIB-REPORT-FILE
+           END-IF
+           IF WS-OUTPUT-STATUS NOT = "00" OR WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FIB: UNABLE TO OPEN OUTPUT/REPORT FILES - "
+                   "OUTPUT STATUS=" WS-OUTPUT-STATUS
+                   " REPORT STATUS=" WS-REPORT-STATUS
+               MOVE 24 TO WS-RETURN-CODE
+           ELSE
+      *>     force a fresh page (with headers) for the first detail
+      *>     line whether this run is starting at term 0 or resuming
+      *>     mid-sequence into an extended report file.
+               MOVE WS-RPT-LINES-PER-PAGE TO WS-RPT-LINE-COUNT
+           END-IF.
+
+       CLOSE-RUN-FILES.
+           CLOSE FIB-OUTPUT-FILE
+           CLOSE FIB-REPORT-FILE.
+
+      *>     request 004 - resume mid-sequence from a prior checkpoint
+      *>     instead of recomputing N0/N1 from scratch.  Starts every
+      *>     non-restart run at term 0 regardless of what I/N0/N1/SWAP
+      *>     held going in, since a prior CALL in this same run unit
+      *>     (request 003/009) may have left them part-way through its
+      *>     own sequence.
+       RESTORE-CHECKPOINT.
+           MOVE 0 TO I
+           MOVE 0 TO N0
+           MOVE 1 TO N1
+           MOVE 1 TO SWAP
+           MOVE 0 TO WS-RPT-PAGE-COUNT
+           OPEN INPUT FIB-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ FIB-CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CP-I TO I
+                   MOVE CP-N0 TO N0
+                   MOVE CP-N1 TO N1
+                   MOVE CP-SWAP TO SWAP
+                   MOVE CP-EXPECTED-N1 TO WS-EXPECTED-N1
+                   MOVE CP-PAGE-COUNT TO WS-RPT-PAGE-COUNT
+                   MOVE "Y" TO WS-RECON-READY-SW
+                   MOVE "Y" TO WS-RESTART-SW
+                   DISPLAY "FIB: RESTARTING FROM CHECKPOINT AT I="
+                       I
+               ELSE
+                   DISPLAY "FIB: NO CHECKPOINT FOUND - STARTING FRESH"
+               END-IF
+               CLOSE FIB-CHECKPOINT-FILE
+           ELSE
+               DISPLAY "FIB: NO CHECKPOINT FOUND - STARTING FRESH"
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE I TO CP-I
+           MOVE N0 TO CP-N0
+           MOVE N1 TO CP-N1
+           MOVE SWAP TO CP-SWAP
+           MOVE WS-EXPECTED-N1 TO CP-EXPECTED-N1
+           MOVE WS-RPT-PAGE-COUNT TO CP-PAGE-COUNT
+           OPEN OUTPUT FIB-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "FIB: WARNING - UNABLE TO OPEN CHECKPOINT FILE "
+                   "FOR SAVE - STATUS=" WS-CKPT-STATUS
+           ELSE
+               WRITE FIB-CHECKPOINT-RECORD
+               CLOSE FIB-CHECKPOINT-FILE
+           END-IF.
+
+      *>     a completed run leaves nothing to restart from.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT FIB-CHECKPOINT-FILE
+           CLOSE FIB-CHECKPOINT-FILE.
+
+      *>     request 001/005/006 - compute each term, land it on the
+      *>     output file and the report, reconcile it, and checkpoint
+      *>     periodically.
+      *>     the reconciliation check runs first, against the
+      *>     expectation the *previous* iteration (or a restored
+      *>     checkpoint) set before its own file writes/checkpoint
+      *>     save - not against a value computed in this same step -
+      *>     so a corrupted checkpoint or an overlaid N0/N1 is caught
+      *>     before it is used to produce a term.
+       COMPUTE-FIBONACCI-LOOP.
+           IF WS-RECON-READY
+               PERFORM RECONCILE-CHECK
+           END-IF
+           IF NOT WS-RECON-FAILED
+               MOVE N0 TO RESULT
+               PERFORM WRITE-OUTPUT-RECORD
+               PERFORM WRITE-REPORT-DETAIL-LINE
+               COMPUTE SWAP = N0 + N1
+               MOVE N1 TO N0
+               MOVE SWAP TO N1
+               MOVE SWAP TO WS-EXPECTED-N1
+               MOVE "Y" TO WS-RECON-READY-SW
+               ADD 1 TO I
+               IF FUNCTION MOD(I, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *>     request 006 - the live N1 must equal what the prior
+      *>     iteration (or a restored checkpoint) recorded as the
+      *>     next expected N1; anything else means N0/N1 or the
+      *>     checkpoint record was corrupted since that expectation
+      *>     was set.
+       RECONCILE-CHECK.
+           IF N1 NOT = WS-EXPECTED-N1
+               DISPLAY "FIB: RECONCILIATION ERROR AT I=" I
+               MOVE "Y" TO WS-RECON-ERROR-SW
+               MOVE 20 TO WS-RETURN-CODE
+           END-IF.
+
+       WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO FIB-OUTPUT-RECORD
+           MOVE I TO FO-N
+           MOVE RESULT TO FO-VALUE
+           MOVE LARGEST-N TO FO-LARGEST-N
+           WRITE FIB-OUTPUT-RECORD.
+
+      *>     request 005 - paginated report with run-date headers and
+      *>     N / FIBONACCI VALUE columns.
+       WRITE-REPORT-DETAIL-LINE.
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADERS
+           END-IF
+           MOVE I TO FIB-RPT-N
+           MOVE RESULT TO FIB-RPT-VALUE
+           WRITE FIB-REPORT-RECORD FROM FIB-RPT-DETAIL-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT.
+
+       WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-RPT-PAGE-COUNT
+           MOVE WS-RPT-PAGE-COUNT TO FIB-RPT-PAGE-NO
+           MOVE WS-RUN-DATE TO FIB-RPT-RUN-DATE
+           MOVE WS-RUN-TIME TO FIB-RPT-RUN-TIME
+           WRITE FIB-REPORT-RECORD FROM FIB-RPT-HEADER-1
+           WRITE FIB-REPORT-RECORD FROM FIB-RPT-HEADER-2
+           WRITE FIB-REPORT-RECORD FROM FIB-RPT-HEADER-3
+           WRITE FIB-REPORT-RECORD FROM FIB-RPT-HEADER-4
+           MOVE 0 TO WS-RPT-LINE-COUNT.
+
+      *>     request 007 - one audit row per invocation.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO FIB-AUDIT-RECORD
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-REQUESTOR-ID TO AUD-REQUESTOR
+           MOVE I-MAX TO AUD-REQUESTED-N
+           MOVE RESULT TO AUD-FINAL-RESULT
+           MOVE WS-RETURN-CODE TO AUD-RETURN-CODE
+           OPEN EXTEND FIB-AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT FIB-AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "FIB: WARNING - UNABLE TO OPEN AUDIT LOG - "
+                   "STATUS=" WS-AUDIT-STATUS
+           ELSE
+               WRITE FIB-AUDIT-RECORD
+               CLOSE FIB-AUDIT-LOG
+           END-IF.
+
+      *>     request 003/009 - hand the result back through the same
+      *>     FIB-REQUEST/FIB-RESPONSE layout a JSON front end would use.
+       SET-RESPONSE.
+           IF ADDRESS OF FIB-RESPONSE NOT = NULL
+               MOVE RESULT TO FIB-RESP-RESULT
+               MOVE WS-RETURN-CODE TO FIB-RESP-RETURN-CODE
+               EVALUATE WS-RETURN-CODE
+                   WHEN 0
+                       MOVE SPACES TO FIB-RESP-ERROR-TEXT
+                   WHEN 16
+                       MOVE "N EXCEEDS SUPPORTED RANGE"
+                           TO FIB-RESP-ERROR-TEXT
+                   WHEN 20
+                       MOVE "RECONCILIATION CHECK FAILED"
+                           TO FIB-RESP-ERROR-TEXT
+                   WHEN 24
+                       MOVE "UNABLE TO OPEN OUTPUT/REPORT FILES"
+                           TO FIB-RESP-ERROR-TEXT
+                   WHEN OTHER
+                       MOVE "UNKNOWN ERROR" TO FIB-RESP-ERROR-TEXT
+               END-EVALUATE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+       ENDFIB.
+           DISPLAY "FIB: RUN COMPLETE - RETURN CODE " WS-RETURN-CODE.
