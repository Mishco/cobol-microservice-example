@@ -0,0 +1,58 @@
+//FIBJOB   JOB  (ACCTNO),'FIBONACCI BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Compiles FIB and FIBDRV, link-edits the batch step program,
+//* then runs it with the output, audit, checkpoint and parameter
+//* files it needs.  STEP020 and STEP030 are COND-gated so a
+//* failed compile/link skips straight to the end of the job.
+//*
+//* FIBDRV is the EXEC PGM= target (see request 003/009 - FIB
+//* itself is a CALLable subprogram, not invoked directly).  FIBDRV
+//* receives the PARM below via its own LINKAGE SECTION (the z/OS
+//* loader's normal PARM-delivery mechanism) and passes it to FIB
+//* as a FIB-REQUEST.
+//*--------------------------------------------------------------
+//COMPILE  EXEC PGM=IGYCRCTL,REGION=0M,
+//             PARM='LIB,APOST,NODYNAM'
+//STEPLIB  DD  DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSLIB   DD  DSN=FIB.SOURCE.COPYLIB,DISP=SHR
+//SYSIN    DD  DSN=FIB.SOURCE.COBOL(FIB),DISP=SHR
+//         DD  DSN=FIB.SOURCE.COBOL(FIBDRV),DISP=SHR
+//SYSLIN   DD  DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,REGION=0M,COND=(4,LT,COMPILE),
+//             PARM='LIST,MAP,XREF'
+//SYSLIN   DD  DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD  DSN=FIB.LOADLIB(FIBDRV),DISP=SHR
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//EXECFIB  EXEC PGM=FIBDRV,REGION=0M,
+//             PARM='25,PAYROLL1',
+//             COND=((4,LT,COMPILE),(4,LT,LKED))
+//STEPLIB  DD  DSN=FIB.LOADLIB,DISP=SHR
+//FIBPARM  DD  DSN=FIB.PARM.INPUT,DISP=SHR
+//FIBOUT   DD  DSN=FIB.OUTPUT.SEQ,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//FIBRPT   DD  DSN=FIB.REPORT.SEQ,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FIBCKPT  DD  DSN=FIB.CHECKPOINT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//FIBAUDIT DD  DSN=FIB.AUDIT.LOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
