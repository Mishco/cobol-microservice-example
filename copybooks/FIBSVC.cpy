@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------------
+      *> FIBSVC - FIB service request/response layout.
+      *> Shared by the FIB LINKAGE SECTION (CALL 'FIB' USING ...) and
+      *> any JSON-handling front end that populates FIB-REQUEST and
+      *> reads back FIB-RESPONSE.
+      *>--------------------------------------------------------------
+       01  FIB-REQUEST.
+           05  FIB-REQ-N               PIC 9(8).
+           05  FIB-REQ-REQUESTOR       PIC X(8).
+
+       01  FIB-RESPONSE.
+           05  FIB-RESP-RESULT         PIC Z(20)9.
+           05  FIB-RESP-RETURN-CODE    PIC 9(2).
+           05  FIB-RESP-ERROR-TEXT     PIC X(60).
