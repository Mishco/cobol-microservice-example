@@ -0,0 +1,36 @@
+      *>--------------------------------------------------------------
+      *> FIBRPT - paginated Fibonacci report layout.
+      *> Record area for the FIB-REPORT-FILE FD.
+      *>--------------------------------------------------------------
+       01  FIB-RPT-HEADER-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+               VALUE "FIBONACCI SEQUENCE REPORT".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(5) VALUE "PAGE ".
+           05  FIB-RPT-PAGE-NO         PIC ZZZ9.
+
+       01  FIB-RPT-HEADER-2.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  FIB-RPT-RUN-DATE        PIC X(8).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "RUN TIME: ".
+           05  FIB-RPT-RUN-TIME        PIC X(6).
+
+       01  FIB-RPT-HEADER-3.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "N".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE "FIBONACCI VALUE".
+
+       01  FIB-RPT-HEADER-4.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE ALL "-".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE ALL "-".
+
+       01  FIB-RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FIB-RPT-N               PIC ZZZ9.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FIB-RPT-VALUE           PIC Z(20)9.
